@@ -114,6 +114,16 @@ environment division.
                                        organization is line sequential
                                        file status is w500-file-status
                                        .
+      select incfile2                  assign to w501-incfile2-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
+      select incfile3                  assign to w501-incfile3-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
 
 data division.
 
@@ -143,11 +153,20 @@ data division.
             10  macrolib-line-number       pic 9(004).
         05  macrolib-data.
             10  macrolib-code-line         pic x(256).
+            10  macrolib-source-line       pic 9(006).
 
     fd  incfile.
 
     01  incfile-record                 pic x(256).
 
+    fd  incfile2.
+
+    01  incfile2-record                pic x(256).
+
+    fd  incfile3.
+
+    01  incfile3-record                pic x(256).
+
     working-storage section.
     *> -------------------------------------------------------------------------
     *>  w1nn - Program Identification and Usage.
@@ -180,6 +199,11 @@ data division.
         10  pic x(079) value "      --debug      Display additional error information.".
         10  pic x(079) value "      --maclib     List the contents of the Macro Library.".
         10  pic x(079) value "                   Only active if Standard Error has been redirected.".
+        10  pic x(079) value "      --maclib-keep          Keep/reuse the Macro Library across runs.".
+        10  pic x(079) value "      --maclib-import=<path> Reuse a pre-built Macro Library file.".
+        10  pic x(079) value "      --ignore-case          Fold macro names to a common case.".
+        10  pic x(079) value "      --allow-redefine       Let a later $DEFINE replace an earlier one.".
+        10  pic x(079) value "      --usage-report         Report macro expansion counts to Std Error.".
         10  pic x(079) value "    input          [path/]name of file Standard Input redirected to.".
         10  pic x(079) value "    output         [path/]name of file Standard Output redirected to.".
         10  pic x(079) value "    messages       optional [path/]name of file Standard Error redirected to.".
@@ -194,7 +218,7 @@ data division.
                            *>"         1         2         3         4         5         6         7         "
                            *>"1234567890123456789012345678901234567890123456789012345678901234567890123456789"
       05  w101-usage-lines             redefines w101-usage-text.
-        10  w101-usage-line            pic x(079) occurs 24.
+        10  w101-usage-line            pic x(079) occurs 29.
             *> Update occurs count if number of fillers below w101-usage-text changes.
 
     *> -------------------------------------------------------------------------
@@ -216,21 +240,37 @@ data division.
             *> This specifies the character to be used to terminate the macro
             *> definition and the actual parameters in a macro call.
 
-    01  w301-max-call-parms            pic s9(04) comp value 9.
+    01  w301-max-call-parms            pic s9(04) comp value 20.
+            *> Raised from the original HPe3000 limit of 9 to allow wider
+            *> record-layout macros to pass more actual parameters.
 
     01  w302-id-markers.
       05  w302-id-marker-values.
-        10  pic x(002) value "!1".
-        10  pic x(002) value "!2".
-        10  pic x(002) value "!3".
-        10  pic x(002) value "!4".
-        10  pic x(002) value "!5".
-        10  pic x(002) value "!6".
-        10  pic x(002) value "!7".
-        10  pic x(002) value "!8".
-        10  pic x(002) value "!9".
+        10  pic x(003) value "!1".
+        10  pic x(003) value "!2".
+        10  pic x(003) value "!3".
+        10  pic x(003) value "!4".
+        10  pic x(003) value "!5".
+        10  pic x(003) value "!6".
+        10  pic x(003) value "!7".
+        10  pic x(003) value "!8".
+        10  pic x(003) value "!9".
+        10  pic x(003) value "!10".
+        10  pic x(003) value "!11".
+        10  pic x(003) value "!12".
+        10  pic x(003) value "!13".
+        10  pic x(003) value "!14".
+        10  pic x(003) value "!15".
+        10  pic x(003) value "!16".
+        10  pic x(003) value "!17".
+        10  pic x(003) value "!18".
+        10  pic x(003) value "!19".
+        10  pic x(003) value "!20".
       05  w302-id-markers-redef        redefines w302-id-marker-values.
-        10  w302-id-marker             pic x(002) occurs 9.
+        10  w302-id-marker             pic x(003) occurs 20.
+            *> Substitution is always driven highest-number-first (see
+            *> e210-macro-with-parameters) so that "!1" cannot shadow
+            *> "!10" through "!19" while they are being resolved.
 
     *> -------------------------------------------------------------------------
     *>  w4nn - System Intrinsic Parameters.
@@ -287,6 +327,8 @@ data division.
     01  w501-workout-filename          pic x(256).
     01  w501-macrolib-filename         pic x(256).
     01  w501-incfile-filename          pic x(256).
+    01  w501-incfile2-filename         pic x(256).
+    01  w501-incfile3-filename         pic x(256).
 
     01  w502-work-files.
       05  w502-work-file-one           pic x(256).
@@ -311,6 +353,10 @@ data division.
       88  w601-verbose                            value "--verbose".
       88  w601-debug                              value "--debug".
       88  w601-list-macrolib                      value "--maclib".
+      88  w601-maclib-keep                        value "--maclib-keep".
+      88  w601-ignore-case                        value "--ignore-case".
+      88  w601-allow-redefine                     value "--allow-redefine".
+      88  w601-usage-report                       value "--usage-report".
 
     01  w602-os-type                   pic x(030) value "Other".
       88  w602-os-is-windows                      value "Windows_NT".
@@ -337,7 +383,7 @@ data division.
       05  w606-call-parameters.
         10  w606-call-parms-count      pic s9(04) comp value zero.
         10  w606-call-parm-number      pic s9(04) comp.
-        10  w606-call-parameter        occurs 9.
+        10  w606-call-parameter        occurs 20.
           15  w606-call-parm           pic x(080).
       05  w606-call-count              pic s9(04) comp.
       05  w606-pre-call                pic x(256) value spaces.
@@ -369,6 +415,88 @@ data division.
       05  w611-subparameter-3          pic x(010).
       05  w611-not-used-2              pic x(256).
 
+    01  w612-set-variables.
+      05  w612-set-count                pic s9(04) comp value zero.
+      05  w612-set-variable             occurs 30.
+        10  w612-set-name               pic x(030).
+        10  w612-set-value              pic x(080).
+    01  w612-set-index                  pic s9(04) comp.
+    01  w612-set-found-index            pic s9(04) comp.
+    01  w612-set-unstring-area.
+      05  w612-set-not-used             pic x(080).
+      05  w612-set-parm-name            pic x(030).
+      05  w612-set-parm-value           pic x(080).
+
+    01  w612-set-marker                 pic x(031) value spaces.
+            *> Built as "!" + the $SET variable name, so a macro body can
+            *> reference %SET myvar=value% values the same way it
+            *> references call parameters (!1 through !20) - see
+            *> e210-macro-with-parameters and e220-macro-without-parameters.
+
+    01  w613-if-workarea.
+      05  w613-if-unstring-area.
+        10  w613-if-not-used            pic x(080).
+        10  w613-if-parm-name           pic x(030).
+        10  w613-if-parm-delimiter      pic x(001).
+        10  w613-if-parm-value          pic x(080).
+      05  w613-if-condition-true        pic x(001).
+
+    01  w614-include-path.
+      05  w614-include-path-env         pic x(512) value spaces.
+      05  w614-include-path-count       pic s9(04) comp value zero.
+      05  w614-include-path-dir         occurs 10 pic x(240).
+    01  w614-include-path-index         pic s9(04) comp.
+    01  w614-candidate-incfile          pic x(256).
+
+    01  w616-usage-report.
+      05  w616-usage-count              pic s9(04) comp value zero.
+      05  w616-usage-entry              occurs 200.
+        10  w616-usage-name             pic x(030).
+        10  w616-usage-calls            pic 9(006).
+        10  w616-usage-first-line       pic 9(006).
+    01  w616-usage-index                pic s9(04) comp.
+    01  w616-usage-found-index          pic s9(04) comp.
+
+    01  w617-expansion-pass-count       pic s9(04) comp value zero.
+    01  w617-max-expansion-passes       pic s9(04) comp value 500.
+            *> Guards against a macro (directly or indirectly) calling
+            *> itself and expanding forever - see e000-expand-macro-calls.
+
+    01  w618-maclib-import-path         pic x(256) value spaces.
+    01  w618-maclib-keep-path           pic x(256) value spaces.
+
+    01  w619-argv-unstring.
+      05  w619-argv-option-name         pic x(030).
+      05  w619-argv-option-value        pic x(226).
+
+    01  w621-source-line                pic x(256).
+
+    01  pic x(001). *> What should the caller do with the line just examined?
+      88  w622-disposition-passthrough             value "P".
+      88  w622-disposition-drop                    value "D".
+      88  w622-disposition-normal                  value "N".
+
+    01  w623-source-line-number         pic 9(006) value zero.
+            *> Line number, within the $INCLUDE-expanded Work Input seen by
+            *> d000-load-define-commands, of the workin-record currently
+            *> loaded.  Captured against each macro body line as it is
+            *> loaded into the Macro Library so expanded macro code can be
+            *> traced back to roughly where it came from - see
+            *> e210-macro-with-parameters and friends.
+
+    01  w624-set-lookup-name            pic x(030).
+    01  w624-set-lookup-value           pic x(080).
+    01  pic x(001). *> Was the requested $SET variable found?
+      88  w624-set-lookup-found                    value "F".
+      88  w624-set-lookup-not-found                value "N".
+
+    01  w625-call-site-line-number      pic 9(006) value zero.
+            *> Line number, within the Work Input stream seen by
+            *> e000-expand-macro-calls, of the workin-record currently
+            *> loaded.  Captured against a macro's usage-report entry,
+            *> the first time that macro is called, by
+            *> s033-record-macro-usage.
+
     *> -------------------------------------------------------------------------
     *>  w7nn - Hard Coded Messages.
     *> -------------------------------------------------------------------------
@@ -399,6 +527,14 @@ data division.
         88  w900-more-incfile                     value "M".
         88  w900-end-of-incfile                   value "E".
 
+      05  pic x(001). *> Nested (level 2) $INCLUDE end-of-file?
+        88  w900-more-incfile2                    value "M".
+        88  w900-end-of-incfile2                  value "E".
+
+      05  pic x(001). *> Nested (level 3) $INCLUDE end-of-file?
+        88  w900-more-incfile3                    value "M".
+        88  w900-end-of-incfile3                  value "E".
+
     01  pic x(001) value "U". *> What is the Operating System Type?
       88  w901-os-is-unknown                      value "U". *> Default setting.
       88  w901-os-is-linux                        value "L".
@@ -462,6 +598,40 @@ data division.
       88  w913-macro-call-not-found               value "N". *> Default setting.
       88  w913-macro-call-found                   value "F".
 
+    01  pic x(001) value "N". *> Is the Macro Library being kept/reused across runs?
+      88  w914-maclib-discard                     value "N". *> Default setting.
+      88  w914-maclib-reuse                       value "R".
+
+    01  pic x(001) value "N". *> Fold macro names to a common case before lookup?
+      88  w915-case-sensitive                     value "N". *> Default setting.
+      88  w915-ignore-case                         value "I".
+
+    01  pic x(001) value "N". *> Can $DEFINE REPLACE an existing macro definition?
+      88  w916-no-redefine                        value "N". *> Default setting.
+      88  w916-allow-redefine                     value "R".
+
+    01  pic x(001) value "N". *> Produce a macro usage report on Standard Error?
+      88  w917-no-usage-report                    value "N". *> Default setting.
+      88  w917-usage-report                       value "R".
+
+    01  pic x(001) value "Y". *> Is the current $IF (if any) branch being kept?
+      88  w918-if-branch-active                   value "Y". *> Default setting.
+      88  w918-if-branch-inactive                 value "N".
+
+    01  pic x(001) value "N". *> Is a $IF currently open (awaiting $ENDIF)?
+      88  w919-no-if-open                         value "N". *> Default setting.
+      88  w919-if-open                            value "Y".
+
+    01  pic x(001) value "N". *> Has the true branch of the open $IF already run?
+      88  w920-if-branch-not-taken                value "N". *> Default setting.
+      88  w920-if-branch-taken                    value "T".
+
+    01  w921-if-nesting-depth  pic 9(003) value zero.
+        *> Counts $IF lines seen while an outer $IF is already open (nested
+        *> $IF is not itself evaluated - see s026), so the matching number
+        *> of $ENDIF lines can be absorbed by s028 without closing the
+        *> outer $IF early.
+
 procedure division.
 
   cobolmac-mainline.
@@ -576,6 +746,28 @@ procedure division.
           when w601-list-macrolib *> --maclib
             set w910-list-macrolib to true
 
+          when w601-maclib-keep *> --maclib-keep
+            set w914-maclib-reuse to true
+
+          when w601-ignore-case *> --ignore-case
+            set w915-ignore-case to true
+
+          when w601-allow-redefine *> --allow-redefine
+            set w916-allow-redefine to true
+
+          when w601-usage-report *> --usage-report
+            set w917-usage-report to true
+
+          when instr(w601-argv-option, "--maclib-import=") = 1 *> --maclib-import=<path>
+            set w914-maclib-reuse to true
+            move spaces to w619-argv-unstring
+            unstring w601-argv-option delimited by "="
+              into
+                w619-argv-option-name
+                w619-argv-option-value
+            end-unstring
+            move trim(w619-argv-option-value) to w618-maclib-import-path
+
           when other *> Invalid option.
             move "a200-get-command-line-options" to w600-location
             move spaces to w600-message
@@ -684,11 +876,27 @@ procedure division.
       into w502-work-file-two
     end-string
 
-    move spaces to w501-macrolib-filename
-    string
-      "/tmp/cobolmac-", w603-random-number, "-0" delimited by size
-      into w501-macrolib-filename
-    end-string
+    if w618-maclib-import-path <> spaces then *> --maclib-import=<path> was specified.
+      move w618-maclib-import-path to w501-macrolib-filename
+
+    else if w914-maclib-reuse then *> --maclib-keep was specified, no import path given.
+      move spaces to w618-maclib-keep-path
+      accept w618-maclib-keep-path from environment "COBOLMAC_MACLIB_PATH"
+        on exception
+          move "/tmp/cobolmac-maclib.dat" to w618-maclib-keep-path
+      end-accept
+      if trim(w618-maclib-keep-path) = spaces then
+        move "/tmp/cobolmac-maclib.dat" to w618-maclib-keep-path
+      end-if
+      move trim(w618-maclib-keep-path) to w501-macrolib-filename
+
+    else *> No Macro Library reuse requested - use a private work file, as before.
+      move spaces to w501-macrolib-filename
+      string
+        "/tmp/cobolmac-", w603-random-number, "-0" delimited by size
+        into w501-macrolib-filename
+      end-string
+    end-if end-if
 
   .a500-initialise-defaults.
     *> -------------------------------------------------------------------------
@@ -699,6 +907,36 @@ procedure division.
     move w300-parmchar to w608-parmchar.
     move w300-delimiter to w608-delimiter.
 
+    perform a510-load-include-path
+
+  .a510-load-include-path.
+    *> -------------------------------------------------------------------------
+    *>  Load the $INCLUDE search path from COBOLMAC_INCLUDE_PATH, if present.
+    *> -------------------------------------------------------------------------
+
+    move spaces to w614-include-path-env
+    accept w614-include-path-env from environment "COBOLMAC_INCLUDE_PATH"
+      on exception
+        move spaces to w614-include-path-env
+    end-accept
+
+    if trim(w614-include-path-env) <> spaces then
+      unstring trim(w614-include-path-env) delimited by ":"
+        into
+          w614-include-path-dir(1)
+          w614-include-path-dir(2)
+          w614-include-path-dir(3)
+          w614-include-path-dir(4)
+          w614-include-path-dir(5)
+          w614-include-path-dir(6)
+          w614-include-path-dir(7)
+          w614-include-path-dir(8)
+          w614-include-path-dir(9)
+          w614-include-path-dir(10)
+        tallying in w614-include-path-count
+      end-unstring
+    end-if
+
   .b000-copy-stdin-to-workout.
     *> -------------------------------------------------------------------------
     *>  Copy Standard Input to Work Output.
@@ -730,15 +968,25 @@ procedure division.
       end-if
 
       if instr(stdin-record, "$if") > zero
+      or instr(stdin-record, "$else") > zero
+      or instr(stdin-record, "$endif") > zero
       or instr(stdin-record, "$set") > zero
       or instr(stdin-record, "$page") > zero
       or instr(stdin-record, "$title") > zero
       or instr(stdin-record, "$control") > zero
       or instr(stdin-record, "$version") > zero
       or instr(stdin-record, "$copyright") > zero then
-        move "This record type is not supported." to workout-record
 
-      else
+        move stdin-record to w621-source-line
+        perform s025-process-special-directive
+
+        if w622-disposition-passthrough then
+          move stdin-record to workout-record
+          move "b000-copy-stdin-to-workout (4)" to w600-location
+          perform s011-write-workout
+        end-if
+
+      else if w918-if-branch-active then
         move stdin-record to workout-record
         move "b000-copy-stdin-to-workout (4)" to w600-location
         perform s011-write-workout
@@ -775,7 +1023,8 @@ procedure division.
     perform
       until w900-end-of-workin
 
-      if instr(workin-record, "$include") > zero then *> $INCLUDE file found.
+      if w918-if-branch-active
+      and instr(workin-record, "$include") > zero then *> $INCLUDE file found.
 
         move trim(workin-record) to workin-record
         unstring workin-record delimited by space
@@ -786,31 +1035,140 @@ procedure division.
 
 >>D     display "-- debug:   Loading file " trim(w609-include-file) upon stderr end-display
 
-        move trim(w609-include-file) to w501-incfile-filename
         move "c000-load-include-files (3)" to w600-location
+        perform s040-resolve-include-path
         perform s019-open-read-incfile
 
         perform
           until w900-end-of-incfile
 
-          if instr(incfile-record, "$include") > zero then *> Nested $INCLUDE file found.
-            set w912-more-include-files to true
-          end-if
-
-          if instr(incfile-record, "$if") > zero
+          if w918-if-branch-active
+          and instr(incfile-record, "$include") > zero then *> Nested (level 2) $INCLUDE file found.
+
+            move trim(incfile-record) to incfile-record
+            unstring incfile-record delimited by space
+              into
+                w609-not-used
+                w609-include-file
+            end-unstring
+
+            move "c000-load-include-files (3a)" to w600-location
+            perform s041-resolve-include-path-2
+            perform s034-open-read-incfile2
+
+            perform
+              until w900-end-of-incfile2
+
+              if w918-if-branch-active
+              and instr(incfile2-record, "$include") > zero then *> Nested (level 3) $INCLUDE file found.
+
+                move trim(incfile2-record) to incfile2-record
+                unstring incfile2-record delimited by space
+                  into
+                    w609-not-used
+                    w609-include-file
+                end-unstring
+
+                move "c000-load-include-files (3b)" to w600-location
+                perform s042-resolve-include-path-3
+                perform s037-open-read-incfile3
+
+                perform
+                  until w900-end-of-incfile3
+
+                  if w918-if-branch-active
+                  and instr(incfile3-record, "$include") > zero then *> A 4th level of nesting - fall back to another pass.
+                    set w912-more-include-files to true
+                  end-if
+
+                  if instr(incfile3-record, "$if") > zero
+                  or instr(incfile3-record, "$else") > zero
+                  or instr(incfile3-record, "$endif") > zero
+                  or instr(incfile3-record, "$set") > zero
+                  or instr(incfile3-record, "$page") > zero
+                  or instr(incfile3-record, "$title") > zero
+                  or instr(incfile3-record, "$control") > zero
+                  or instr(incfile3-record, "$version") > zero
+                  or instr(incfile3-record, "$copyright") > zero then
+
+                    move incfile3-record to w621-source-line
+                    perform s025-process-special-directive
+
+                    if w622-disposition-passthrough then
+                      move incfile3-record to workout-record
+                      move "c000-load-include-files (4)" to w600-location
+                      perform s011-write-workout
+                    end-if
+
+                  else if w918-if-branch-active then
+                    move incfile3-record to workout-record
+                    move "c000-load-include-files (4)" to w600-location
+                    perform s011-write-workout
+                  end-if
+
+                  move "c000-load-include-files (5)" to w600-location
+                  perform s038-read-incfile3
+
+                end-perform
+
+                perform s039-close-incfile3
+
+              else if instr(incfile2-record, "$if") > zero
+              or instr(incfile2-record, "$else") > zero
+              or instr(incfile2-record, "$endif") > zero
+              or instr(incfile2-record, "$set") > zero
+              or instr(incfile2-record, "$page") > zero
+              or instr(incfile2-record, "$title") > zero
+              or instr(incfile2-record, "$control") > zero
+              or instr(incfile2-record, "$version") > zero
+              or instr(incfile2-record, "$copyright") > zero then
+
+                move incfile2-record to w621-source-line
+                perform s025-process-special-directive
+
+                if w622-disposition-passthrough then
+                  move incfile2-record to workout-record
+                  move "c000-load-include-files (4)" to w600-location
+                  perform s011-write-workout
+                end-if
+
+              else if w918-if-branch-active then
+                move incfile2-record to workout-record
+                move "c000-load-include-files (4)" to w600-location
+                perform s011-write-workout
+              end-if end-if
+
+              move "c000-load-include-files (5)" to w600-location
+              perform s035-read-incfile2
+
+            end-perform
+
+            perform s036-close-incfile2
+
+          else if instr(incfile-record, "$if") > zero
+          or instr(incfile-record, "$else") > zero
+          or instr(incfile-record, "$endif") > zero
           or instr(incfile-record, "$set") > zero
           or instr(incfile-record, "$page") > zero
           or instr(incfile-record, "$title") > zero
           or instr(incfile-record, "$control") > zero
           or instr(incfile-record, "$version") > zero
           or instr(incfile-record, "$copyright") > zero then
-            move "This record type is not supported." to workout-record
 
-          else
+            move incfile-record to w621-source-line
+            perform s025-process-special-directive
+
+            if w622-disposition-passthrough then
+              move incfile-record to workout-record
+              move "c000-load-include-files (4)" to w600-location
+              perform s011-write-workout
+            end-if
+
+          else if w918-if-branch-active then
             move incfile-record to workout-record
             move "c000-load-include-files (4)" to w600-location
             perform s011-write-workout
-          end-if
+          end-if end-if
 
           move "c000-load-include-files (5)" to w600-location
           perform s020-read-incfile
@@ -844,6 +1202,7 @@ procedure division.
     move w502-work-file-one to w501-workin-filename
     move "d000-load-define-commands (1)" to w600-location
     perform s007-open-read-workin
+    move 1 to w623-source-line-number
 
     move w502-work-file-two to w501-workout-filename
     move "d000-load-define-commands (2)" to w600-location
@@ -861,17 +1220,30 @@ procedure division.
       until w900-end-of-workin
 
       if instr(workin-record, "$if") > zero
+      or instr(workin-record, "$else") > zero
+      or instr(workin-record, "$endif") > zero
       or instr(workin-record, "$set") > zero
       or instr(workin-record, "$page") > zero
       or instr(workin-record, "$title") > zero
       or instr(workin-record, "$control") > zero
       or instr(workin-record, "$version") > zero
       or instr(workin-record, "$copyright") > zero then
-        move "This record type is not supported." to workout-record
+
+        move workin-record to w621-source-line
+        perform s025-process-special-directive
+
+        if w622-disposition-passthrough then
+          move workin-record to workout-record
+          move "d000-load-define-commands (5)" to w600-location
+          perform s011-write-workout
+        end-if
 
       else if instr(workin-record, "$preprocessor") > zero then *> $PREPROCESSOR command found.
         perform s024-preprocessor-command
 
+      else if not w918-if-branch-active then *> Inside an inactive $IF branch.
+        continue
+
       else if instr(workin-record, "$define") = zero then *> $DEFINE command not found.
         move workin-record to workout-record
         move "d000-load-define-commands (5)" to w600-location
@@ -880,10 +1252,11 @@ procedure division.
       else
         perform d100-process-define-command
 
-      end-if end-if end-if
+      end-if end-if end-if end-if
 
       move "d000-load-define-commands (6)" to w600-location
       perform s008-read-workin
+      add 1 to w623-source-line-number end-add
 
     end-perform
 
@@ -915,7 +1288,11 @@ procedure division.
 
 >>D display "-- debug:   Looking in Macro Library for %", trim(w605-define-name), "." upon stderr end-display
 
-    move trim(w605-define-name) to macrolib-name
+    if w915-ignore-case then
+      move trim(upper-case(w605-define-name)) to macrolib-name
+    else
+      move trim(w605-define-name) to macrolib-name
+    end-if
     move zeros to macrolib-line-number
     move "d100-process-define-command" to w600-location
     perform s015-read-key-macrolib
@@ -940,7 +1317,12 @@ procedure division.
 
     move "N/A" to w600-file-status
 
-    if w904-hard-warnings then *> Terminate the program.
+    if w916-allow-redefine then *> --allow-redefine was specified. Replace it.
+      display "  WARNING: ", trim(w600-message), " Replacing it." upon stderr end-display
+      perform s030-delete-macro-from-library
+      perform d120-add-macro-to-library
+
+    else if w904-hard-warnings then *> Terminate the program.
       move "d110-found-duplicate-macro (1)" to w600-location
       perform z999-abort
 
@@ -960,8 +1342,58 @@ procedure division.
       move "d110-found-duplicate-macro (3)" to w600-location
       perform s011-write-workout
 
+      *> The existing Macro Library entry is being kept, so this $DEFINE's
+      *> own body still has to be consumed from Work Input - the same as
+      *> d120-add-macro-to-library does for a new macro - otherwise its
+      *> body lines fall through to the caller's main loop and get copied
+      *> to Work Output as if they were ordinary source.
+      perform d115-skip-duplicate-macro-body
+
+    end-if end-if
+
+  .d115-skip-duplicate-macro-body.
+    *> -------------------------------------------------------------------------
+    *> Consume, without keeping, the multi-line body of a $DEFINE that was
+    *> rejected as a duplicate - keeps Work Input in step with what
+    *> d120-add-macro-to-library would have consumed for a new macro.
+    *> -------------------------------------------------------------------------
+
+    set w905-define-delimiter-not-found to true
+
+    unstring w605-define-code delimited by w608-delimiter
+      into
+        w605-define-code delimiter in w605-define-delimiter
+    end-unstring
+
+    if w605-define-delimiter = w608-delimiter then *> $DEFINE delimiter was found.
+      set w905-define-delimiter-found to true
+
+    else *> $DEFINE delimiter was not found.
+      move "d115-skip-duplicate-macro-body (1)" to w600-location
+      perform s008-read-workin
+      add 1 to w623-source-line-number end-add
     end-if
 
+    perform
+      until w905-define-delimiter-found
+
+      unstring workin-record delimited by w608-delimiter
+        into
+          w605-define-code delimiter in w605-define-delimiter
+      end-unstring
+
+      if w605-define-delimiter = w608-delimiter then *> $DEFINE delimiter found.
+        set w905-define-delimiter-found to true
+      end-if
+
+      if w905-define-delimiter-not-found then
+        move "d115-skip-duplicate-macro-body (2)" to w600-location
+        perform s008-read-workin
+        add 1 to w623-source-line-number end-add
+      end-if
+
+    end-perform
+
   .d120-add-macro-to-library.
     *> -------------------------------------------------------------------------
     *> Add the macro definition to the Macro Library.
@@ -978,9 +1410,14 @@ procedure division.
         w605-define-code delimiter in w605-define-delimiter
     end-unstring
 
-    move trim(w605-define-name) to macrolib-name
+    if w915-ignore-case then
+      move trim(upper-case(w605-define-name)) to macrolib-name
+    else
+      move trim(w605-define-name) to macrolib-name
+    end-if
     move w605-define-line-number to macrolib-line-number
     move w605-define-code to macrolib-code-line
+    move w623-source-line-number to macrolib-source-line
     move "d120-add-macro-to-library (1)" to w600-location
     perform s017-write-macrolib
 
@@ -990,6 +1427,7 @@ procedure division.
     else *> $DEFINE delimiter was not found.
       move "d120-add-macro-to-library (2)" to w600-location
       perform s008-read-workin
+      add 1 to w623-source-line-number end-add
     end-if
 
     perform
@@ -1006,14 +1444,20 @@ procedure division.
 
       add 1 to w605-define-line-number end-add
       move w605-define-line-number to macrolib-line-number
-      move trim(w605-define-name) to macrolib-name
+      if w915-ignore-case then
+        move trim(upper-case(w605-define-name)) to macrolib-name
+      else
+        move trim(w605-define-name) to macrolib-name
+      end-if
       move w605-define-code to macrolib-code-line
+      move w623-source-line-number to macrolib-source-line
       move "d120-add-macro-to-library (3)" to w600-location
       perform s017-write-macrolib
 
       if w905-define-delimiter-not-found then
         move "d120-add-macro-to-library (4)" to w600-location
         perform s008-read-workin
+        add 1 to w623-source-line-number end-add
       end-if
 
     end-perform
@@ -1057,7 +1501,7 @@ procedure division.
 
     end-if
 
-  .e000-expand-macro-calls.
+  . e000-expand-macro-calls.
     *> -------------------------------------------------------------------------
     *>  Replace the Macro Calls with code held in the Macro Library.
     *> -------------------------------------------------------------------------
@@ -1072,6 +1516,7 @@ procedure division.
       move w502-work-file-one to w501-workin-filename
       move "e000-expand-macro-calls (2)" to w600-location
       perform s007-open-read-workin
+      move 1 to w625-call-site-line-number
 
       move w502-work-file-two to w501-workout-filename
       move "e000-expand-macro-calls (3)" to w600-location
@@ -1095,6 +1540,7 @@ procedure division.
 
         move "e000-expand-macro-calls (5)" to w600-location
         perform s008-read-workin
+        add 1 to w625-call-site-line-number end-add
 
       end-perform
 
@@ -1106,6 +1552,16 @@ procedure division.
 
       if w606-call-count = 0 then
         set w908-no-more-macro-calls to true
+
+      else
+        add 1 to w617-expansion-pass-count
+        if w617-expansion-pass-count > w617-max-expansion-passes then
+          move "e000-expand-macro-calls (7)" to w600-location
+          perform s018-close-macrolib
+          move "Circular macro expansion detected (a macro directly or indirectly calls itself)." to w600-message
+          move "N/A" to w600-file-status
+          perform z999-abort
+        end-if
       end-if
 
     end-perform
@@ -1113,7 +1569,7 @@ procedure division.
     move "e000-expand-macro-calls (7)" to w600-location
     perform s018-close-macrolib
 
-  .e100-find-macro-call.
+  . e100-find-macro-call.
     *> -------------------------------------------------------------------------
     *>  Search the current workin record for a macro call.
     *> -------------------------------------------------------------------------
@@ -1140,7 +1596,11 @@ procedure division.
         with pointer w606-call-name-start
       end-unstring
       *> Look in the Macro Library to see if this 'word' is a valid macro name.
-      move trim(w606-call-name) to macrolib-name
+      if w915-ignore-case then
+        move trim(upper-case(w606-call-name)) to macrolib-name
+      else
+        move trim(w606-call-name) to macrolib-name
+      end-if
       move zeros to macrolib-line-number
       move "e100-find-macro-call" to w600-location
       perform s015-read-key-macrolib
@@ -1149,12 +1609,16 @@ procedure division.
         add 1 to w606-call-count end-add
         set w913-macro-call-found to true
 
+        if w917-usage-report then
+          perform s033-record-macro-usage
+        end-if
+
       else *> It is not a macro call.
         set w913-macro-call-not-found to true
       end-if
     end-if end-if
 
-  .e200-convert-call-to-code.
+  . e200-convert-call-to-code.
     *> -------------------------------------------------------------------------
     *>  Replace the macro call with its code.
     *> -------------------------------------------------------------------------
@@ -1184,7 +1648,7 @@ procedure division.
 
     end-evaluate
 
-  .e210-macro-with-parameters.
+  . e210-macro-with-parameters.
     *> -------------------------------------------------------------------------
     *>  Insert the macro code and replace parameter markers with actual values.
     *> -------------------------------------------------------------------------
@@ -1208,6 +1672,17 @@ procedure division.
         w606-call-parm(7)
         w606-call-parm(8)
         w606-call-parm(9)
+        w606-call-parm(10)
+        w606-call-parm(11)
+        w606-call-parm(12)
+        w606-call-parm(13)
+        w606-call-parm(14)
+        w606-call-parm(15)
+        w606-call-parm(16)
+        w606-call-parm(17)
+        w606-call-parm(18)
+        w606-call-parm(19)
+        w606-call-parm(20)
       tallying in w606-call-parms-count
     end-unstring
 
@@ -1216,7 +1691,8 @@ procedure division.
     if w907-include-macro-begin-end then
       move spaces to workout-record
       string
-        "*> **** Begin Macro ", trim(w606-call-name), "(", trim(w606-call-parms-list) delimited by size
+        "*> **** Begin Macro ", trim(w606-call-name), "(", trim(w606-call-parms-list),
+        " - defined at source line ", macrolib-source-line delimited by size
         into workout-record(w606-call-start:)
       end-string
       move "e210-macro-with-parameters (1)" to w600-location
@@ -1226,15 +1702,17 @@ procedure division.
     if macrolib-code-line <> space then *> Filter out an initial blank line in the macro definition.
 
       perform with test after
-        varying w606-call-parm-number from 1 by 1
-          until w606-call-parm-number = w301-max-call-parms
+        varying w606-call-parm-number from w301-max-call-parms by -1
+          until w606-call-parm-number = 1
 
-        if instr(macrolib-code-line, w302-id-marker(w606-call-parm-number)) > zero then *> Found parameter.
-          move SUBSTITUTE(macrolib-code-line, w302-id-marker(w606-call-parm-number), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
+        if instr(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number))) > zero then *> Found parameter.
+          move SUBSTITUTE(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number)), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
         end-if
 
       end-perform
 
+      perform s043-substitute-set-markers
+
       move spaces to workout-record
       move macrolib-code-line to workout-record(w606-call-start:)
       move "e210-macro-with-parameters (2)" to w600-location
@@ -1252,15 +1730,17 @@ procedure division.
       until w900-end-of-macrolib
 
       perform with test after
-        varying w606-call-parm-number from 1 by 1
-          until w606-call-parm-number = w301-max-call-parms
+        varying w606-call-parm-number from w301-max-call-parms by -1
+          until w606-call-parm-number = 1
 
-        if instr(macrolib-code-line, w302-id-marker(w606-call-parm-number)) > zero then *> Found parameter.
-          move SUBSTITUTE(macrolib-code-line, w302-id-marker(w606-call-parm-number), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
+        if instr(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number))) > zero then *> Found parameter.
+          move SUBSTITUTE(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number)), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
         end-if
 
       end-perform
 
+      perform s043-substitute-set-markers
+
       move spaces to workout-record
       move macrolib-code-line to workout-record(w606-call-start:)
       move "e210-macro-with-parameters (4)" to w600-location
@@ -1284,7 +1764,7 @@ procedure division.
       perform s011-write-workout
     end-if
 
-  .e220-macro-without-parameters.
+  . e220-macro-without-parameters.
     *> -------------------------------------------------------------------------
     *>  Insert the macro code.
     *> -------------------------------------------------------------------------
@@ -1292,7 +1772,8 @@ procedure division.
     if w907-include-macro-begin-end then
       move spaces to workout-record
       string
-        "*> **** Begin Macro ", trim(macrolib-name) delimited by size
+        "*> **** Begin Macro ", trim(macrolib-name),
+        " - defined at source line ", macrolib-source-line delimited by size
         into workout-record(w606-call-start:)
       end-string
       move "e220-macro-without-parameters (1)" to w600-location
@@ -1300,6 +1781,7 @@ procedure division.
     end-if
 
     if macrolib-code-line <> space then *> Filter out an initial blank line in the macro definition.
+      perform s043-substitute-set-markers
       move spaces to workout-record
       move macrolib-code-line to workout-record(w606-call-start:)
       move "e220-macro-without-parameters (2)" to w600-location
@@ -1316,6 +1798,7 @@ procedure division.
     perform
       until w900-end-of-macrolib
 
+      perform s043-substitute-set-markers
       move spaces to workout-record
       move macrolib-code-line to workout-record(w606-call-start:)
       move "e220-macro-without-parameters (4)" to w600-location
@@ -1339,7 +1822,7 @@ procedure division.
       perform s011-write-workout
     end-if
 
-  .e230-macro-as-a-constant.
+  . e230-macro-as-a-constant.
     *> -------------------------------------------------------------------------
     *>  Replace the macro name with its value and write record to workout.
     *> -------------------------------------------------------------------------
@@ -1365,11 +1848,36 @@ procedure division.
     *> -------------------------------------------------------------------------
 
     perform z100-copy-workin-to-stdout
+
+    if w917-usage-report then
+      perform z110-display-usage-report
+    end-if
+
     perform s022-delete-workfiles
 
     move zero to return-code
     goback
 
+  .z110-display-usage-report.
+    *> -------------------------------------------------------------------------
+    *>  Report, on Standard Error, how many times each macro was expanded.
+    *> -------------------------------------------------------------------------
+
+    display space upon stderr end-display
+    display "---------- Macro Expansion Usage Report." upon stderr end-display
+
+    if w616-usage-count = zero then
+      display "  (No macros were called.)" upon stderr end-display
+
+    else
+      perform varying w616-usage-index from 1 by 1 until w616-usage-index > w616-usage-count
+        display "  ", w616-usage-name(w616-usage-index), " - ", w616-usage-calls(w616-usage-index),
+          " call(s), first called from Work Input line ", w616-usage-first-line(w616-usage-index), "." upon stderr end-display
+      end-perform
+    end-if
+
+    display space upon stderr end-display
+
   .z100-copy-workin-to-stdout.
     *> -------------------------------------------------------------------------
     *>  Copy Work Input to Standard Output.
@@ -1828,20 +2336,47 @@ procedure division.
 
   .s013-create-macrolib.
     *> -------------------------------------------------------------------------
-    *>  Create Macro Library.
+    *>  Create Macro Library, unless the caller asked to reuse/import an
+    *>  existing one and it is already present, in which case it is left
+    *>  untouched.
     *> -------------------------------------------------------------------------
 
-    open output macrolib
+    if w914-maclib-reuse or w618-maclib-import-path not = spaces then
 
-    if not w500-success then
-      move "s013-create-macrolib" to w600-sub-location
-      move "Unable to create Macro Library." to w600-message
-      move trim(w501-macrolib-filename) to w600-message-2
-      perform z999-abort
-    end-if
+      open i-o macrolib
 
-    *> Macro Library must be closed before it can be opened for use.
-    perform s018-close-macrolib
+      if w500-success then
+        *> Macro Library already exists. Reuse it as-is.
+        perform s018-close-macrolib
+
+      else
+        open output macrolib
+
+        if not w500-success then
+          move "s013-create-macrolib" to w600-sub-location
+          move "Unable to create Macro Library." to w600-message
+          move trim(w501-macrolib-filename) to w600-message-2
+          perform z999-abort
+        end-if
+
+        *> Macro Library must be closed before it can be opened for use.
+        perform s018-close-macrolib
+      end-if
+
+    else
+      open output macrolib
+
+      if not w500-success then
+        move "s013-create-macrolib" to w600-sub-location
+        move "Unable to create Macro Library." to w600-message
+        move trim(w501-macrolib-filename) to w600-message-2
+        perform z999-abort
+      end-if
+
+      *> Macro Library must be closed before it can be opened for use.
+      perform s018-close-macrolib
+
+    end-if
 
   .s014-open-macrolib.
     *> -------------------------------------------------------------------------
@@ -1914,6 +2449,62 @@ procedure division.
       perform z999-abort
     end-if
 
+  .s030-delete-macro-from-library.
+    *> -------------------------------------------------------------------------
+    *>  Delete every line of the macro named in macrolib-name from the Macro
+    *>  Library, so it can be $DEFINEd again (--allow-redefine).
+    *> -------------------------------------------------------------------------
+
+    move zeros to macrolib-line-number
+    move "s030-delete-macro-from-library (1)" to w600-location
+    perform s015-read-key-macrolib
+
+    perform until w906-macrolib-key-not-found
+
+      delete macrolib record end-delete
+
+      if not w500-success then
+        move "s030-delete-macro-from-library" to w600-sub-location
+        move "Unable to delete a record from Macro Library." to w600-message
+        move trim(w501-macrolib-filename) to w600-message-2
+        perform s000-set-file-error-status
+        perform z999-abort
+      end-if
+
+      add 1 to macrolib-line-number end-add
+      move "s030-delete-macro-from-library (2)" to w600-location
+      perform s015-read-key-macrolib
+
+    end-perform
+
+  .s033-record-macro-usage.
+    *> -------------------------------------------------------------------------
+    *>  Add/increment an entry in the macro usage-report table for
+    *>  w610-macrolib-name, the macro just found by e100-find-macro-call.
+    *>  The Work Input line number of the call site is stamped in as
+    *>  w616-usage-first-line the first time the macro is seen, so the
+    *>  report can point back to roughly where a macro is used - later
+    *>  calls to the same macro only bump the count, not the line.
+    *> -------------------------------------------------------------------------
+
+    move zero to w616-usage-found-index
+    perform varying w616-usage-index from 1 by 1 until w616-usage-index > w616-usage-count
+      if w616-usage-name(w616-usage-index) = w610-macrolib-name then
+        move w616-usage-index to w616-usage-found-index
+      end-if
+    end-perform
+
+    if w616-usage-found-index > zero then
+      add 1 to w616-usage-calls(w616-usage-found-index)
+
+    else if w616-usage-count < 200 then
+      add 1 to w616-usage-count
+      move w610-macrolib-name to w616-usage-name(w616-usage-count)
+      move 1 to w616-usage-calls(w616-usage-count)
+      move w625-call-site-line-number to w616-usage-first-line(w616-usage-count)
+
+    end-if end-if
+
   .s018-close-macrolib.
     *> -------------------------------------------------------------------------
     *>  Close Macro Library.
@@ -1929,6 +2520,148 @@ procedure division.
       perform z999-abort
     end-if
 
+  .s040-resolve-include-path.
+    *> -------------------------------------------------------------------------
+    *>  Resolve a $INCLUDE filename against COBOLMAC_INCLUDE_PATH when it is
+    *>  not found as given (cobc -I style search path).
+    *> -------------------------------------------------------------------------
+
+    move trim(w609-include-file) to w501-incfile-filename
+    open input incfile
+
+    if w500-success then
+      close incfile
+
+    else
+      move zero to w614-include-path-index
+      perform
+        until w614-include-path-index >= w614-include-path-count
+           or w500-success
+
+        add 1 to w614-include-path-index
+
+        move spaces to w501-incfile-filename
+        string
+          trim(w614-include-path-dir(w614-include-path-index)) delimited by size
+          "/" delimited by size
+          trim(w609-include-file) delimited by size
+          into w501-incfile-filename
+        end-string
+
+        open input incfile
+        if w500-success then
+          close incfile
+        end-if
+
+      end-perform
+
+      if not w500-success then
+        *> Not found anywhere on the search path. Let s019-open-read-incfile
+        *> fail with a clear message against the name as originally given.
+        move trim(w609-include-file) to w501-incfile-filename
+      end-if
+    end-if
+
+  .s041-resolve-include-path-2.
+    *> -------------------------------------------------------------------------
+    *>  Same as s040-resolve-include-path, for a nested (level 2) $INCLUDE.
+    *> -------------------------------------------------------------------------
+
+    move trim(w609-include-file) to w501-incfile2-filename
+    open input incfile2
+
+    if w500-success then
+      close incfile2
+
+    else
+      move zero to w614-include-path-index
+      perform
+        until w614-include-path-index >= w614-include-path-count
+           or w500-success
+
+        add 1 to w614-include-path-index
+
+        move spaces to w501-incfile2-filename
+        string
+          trim(w614-include-path-dir(w614-include-path-index)) delimited by size
+          "/" delimited by size
+          trim(w609-include-file) delimited by size
+          into w501-incfile2-filename
+        end-string
+
+        open input incfile2
+        if w500-success then
+          close incfile2
+        end-if
+
+      end-perform
+
+      if not w500-success then
+        move trim(w609-include-file) to w501-incfile2-filename
+      end-if
+    end-if
+
+  .s042-resolve-include-path-3.
+    *> -------------------------------------------------------------------------
+    *>  Same as s040-resolve-include-path, for a nested (level 3) $INCLUDE.
+    *> -------------------------------------------------------------------------
+
+    move trim(w609-include-file) to w501-incfile3-filename
+    open input incfile3
+
+    if w500-success then
+      close incfile3
+
+    else
+      move zero to w614-include-path-index
+      perform
+        until w614-include-path-index >= w614-include-path-count
+           or w500-success
+
+        add 1 to w614-include-path-index
+
+        move spaces to w501-incfile3-filename
+        string
+          trim(w614-include-path-dir(w614-include-path-index)) delimited by size
+          "/" delimited by size
+          trim(w609-include-file) delimited by size
+          into w501-incfile3-filename
+        end-string
+
+        open input incfile3
+        if w500-success then
+          close incfile3
+        end-if
+
+      end-perform
+
+      if not w500-success then
+        move trim(w609-include-file) to w501-incfile3-filename
+      end-if
+    end-if
+
+  .s043-substitute-set-markers.
+    *> -------------------------------------------------------------------------
+    *>  Replace any "!name" markers in macrolib-code-line with the current
+    *>  value of the $SET variable "name" (see s029-process-set-command).
+    *>  Driven off the $SET table itself, so there is no fixed limit on the
+    *>  number of distinct marker names a macro body can use.
+    *> -------------------------------------------------------------------------
+
+    perform varying w612-set-index from 1 by 1 until w612-set-index > w612-set-count
+
+      move spaces to w612-set-marker
+      string
+        "!", trim(w612-set-name(w612-set-index)) delimited by size
+        into w612-set-marker
+      end-string
+
+      if instr(macrolib-code-line, trim(w612-set-marker)) > zero then
+        move SUBSTITUTE(macrolib-code-line, trim(w612-set-marker), trim(w612-set-value(w612-set-index))) to macrolib-code-line
+      end-if
+
+    end-perform
+
   .s019-open-read-incfile.
     *> -------------------------------------------------------------------------
     *>  Open $INCLUDE file and read the first record.
@@ -1982,6 +2715,112 @@ procedure division.
       perform z999-abort
     end-if
 
+  .s034-open-read-incfile2.
+    *> -------------------------------------------------------------------------
+    *>  Open a nested (level 2) $INCLUDE file and read the first record.
+    *> -------------------------------------------------------------------------
+
+    open input incfile2
+
+    if not w500-success then
+      move "s034-open-read-incfile2" to w600-sub-location
+      move "Unable to open nested $INCLUDE file." to w600-message
+      move trim(w501-incfile2-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+
+    perform s035-read-incfile2
+
+  .s035-read-incfile2.
+    *> -------------------------------------------------------------------------
+    *>  Read the next record from a nested (level 2) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    read incfile2 end-read
+
+    if w500-success then
+      set w900-more-incfile2 to true
+
+    else if w500-end-of-file then
+      set w900-end-of-incfile2 to true
+
+    else
+      move "s035-read-incfile2" to w600-sub-location
+      move "Unable to read a record from nested $INCLUDE file." to w600-message
+      move trim(w501-incfile2-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+
+  .s036-close-incfile2.
+    *> -------------------------------------------------------------------------
+    *>  Close a nested (level 2) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    close incfile2
+
+    if not w500-success then
+      move "s036-close-incfile2" to w600-sub-location
+      move "Unable to close nested $INCLUDE file." to w600-message
+      move trim(w501-incfile2-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+
+  .s037-open-read-incfile3.
+    *> -------------------------------------------------------------------------
+    *>  Open a nested (level 3) $INCLUDE file and read the first record.
+    *> -------------------------------------------------------------------------
+
+    open input incfile3
+
+    if not w500-success then
+      move "s037-open-read-incfile3" to w600-sub-location
+      move "Unable to open nested $INCLUDE file." to w600-message
+      move trim(w501-incfile3-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+
+    perform s038-read-incfile3
+
+  .s038-read-incfile3.
+    *> -------------------------------------------------------------------------
+    *>  Read the next record from a nested (level 3) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    read incfile3 end-read
+
+    if w500-success then
+      set w900-more-incfile3 to true
+
+    else if w500-end-of-file then
+      set w900-end-of-incfile3 to true
+
+    else
+      move "s038-read-incfile3" to w600-sub-location
+      move "Unable to read a record from nested $INCLUDE file." to w600-message
+      move trim(w501-incfile3-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+
+  .s039-close-incfile3.
+    *> -------------------------------------------------------------------------
+    *>  Close a nested (level 3) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    close incfile3
+
+    if not w500-success then
+      move "s039-close-incfile3" to w600-sub-location
+      move "Unable to close nested $INCLUDE file." to w600-message
+      move trim(w501-incfile3-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+
   .s022-delete-workfiles.
     *> -------------------------------------------------------------------------
     *>  Delete the work workfiles.
@@ -1989,7 +2828,11 @@ procedure division.
 
     call "C$DELETE" using w501-workin-filename, 0 end-call
     call "C$DELETE" using w501-workout-filename, 0 end-call
-    call "C$DELETE" using w501-macrolib-filename, 0 end-call
+
+    if not w914-maclib-reuse then
+      *> --maclib-keep leaves the Macro Library on disk for the next run.
+      call "C$DELETE" using w501-macrolib-filename, 0 end-call
+    end-if
 
   .s023-swop-work-file-assignments.
     *> -------------------------------------------------------------------------
@@ -2047,10 +2890,221 @@ procedure division.
       when trim(lower-case(w611-parameter-3)) = "delimiter"
         move trim(w611-subparameter-3) to w608-delimiter
 
+      when trim(lower-case(w611-parameter-1)) = "casesensitive"
+        and trim(lower-case(w611-subparameter-1)) = "off"
+        set w915-ignore-case to true
+
+      when trim(lower-case(w611-parameter-2)) = "casesensitive"
+        and trim(lower-case(w611-subparameter-2)) = "off"
+        set w915-ignore-case to true
+
+      when trim(lower-case(w611-parameter-3)) = "casesensitive"
+        and trim(lower-case(w611-subparameter-3)) = "off"
+        set w915-ignore-case to true
+
     end-evaluate
 
 >>D display "-- debug:   keychar = [" w608-keychar "] parmchar = [" w608-parmchar "] delimiter = [" w608-delimiter "]" upon stderr end-display
 
+  .s025-process-special-directive.
+    *> -------------------------------------------------------------------------
+    *>  Examine w621-source-line for a $IF/$ELSE/$ENDIF/$SET/listing directive
+    *>  and tell the caller what to do with the line (see w622-disposition-xxx).
+    *> -------------------------------------------------------------------------
+
+    evaluate true
+
+      when instr(w621-source-line, "$endif") > zero
+        perform s028-process-endif-command
+        set w622-disposition-drop to true
+
+      when instr(w621-source-line, "$else") > zero
+        perform s027-process-else-command
+        set w622-disposition-drop to true
+
+      when instr(w621-source-line, "$if") > zero
+        perform s026-process-if-command
+        set w622-disposition-drop to true
+
+      when instr(w621-source-line, "$set") > zero
+        *> A $SET inside a false $IF branch must not take effect - it is
+        *> dead code, same as any other line the branch is suppressing.
+        if w918-if-branch-active then
+          perform s029-process-set-command
+        end-if
+        set w622-disposition-drop to true
+
+      when instr(w621-source-line, "$page") > zero
+        or instr(w621-source-line, "$title") > zero
+        or instr(w621-source-line, "$control") > zero
+        or instr(w621-source-line, "$version") > zero
+        or instr(w621-source-line, "$copyright") > zero
+        *> These are compiler-listing directives. COBOLMAC does not need to
+        *> interpret them, so they are passed through to workout unchanged -
+        *> unless the surrounding $IF branch is inactive, in which case they
+        *> are dropped like the rest of that dead code.
+        if w918-if-branch-active then
+          set w622-disposition-passthrough to true
+        else
+          set w622-disposition-drop to true
+        end-if
+
+      when other
+        set w622-disposition-normal to true
+
+    end-evaluate
+
+  .s026-process-if-command.
+    *> -------------------------------------------------------------------------
+    *>  Process a $IF <name> or $IF <name>=<value> conditional compilation line.
+    *> -------------------------------------------------------------------------
+
+    if w919-if-open then
+      display "  WARNING: Nested $IF statements are not supported; ignoring the inner $IF." upon stderr end-display
+      add 1 to w921-if-nesting-depth
+
+    else
+      move trim(w621-source-line) to w621-source-line
+      move spaces to w613-if-unstring-area
+      unstring w621-source-line delimited by space or "="
+        into
+          w613-if-not-used
+          w613-if-parm-name delimiter in w613-if-parm-delimiter
+          w613-if-parm-value
+      end-unstring
+
+      move trim(w613-if-parm-name) to w624-set-lookup-name
+      perform s032-lookup-set-variable
+
+      if w613-if-parm-delimiter = "=" then *> $IF name=value form.
+        if w624-set-lookup-found
+          and trim(upper-case(w624-set-lookup-value)) = trim(upper-case(w613-if-parm-value)) then
+          move "Y" to w613-if-condition-true
+        else
+          move "N" to w613-if-condition-true
+        end-if
+
+      else *> $IF name form - true if the variable is defined and not "false-ish".
+        if w624-set-lookup-found
+          and trim(w624-set-lookup-value) <> spaces
+          and trim(upper-case(w624-set-lookup-value)) <> "N"
+          and trim(upper-case(w624-set-lookup-value)) <> "NO"
+          and trim(upper-case(w624-set-lookup-value)) <> "OFF"
+          and trim(upper-case(w624-set-lookup-value)) <> "FALSE"
+          and trim(w624-set-lookup-value) <> "0" then
+          move "Y" to w613-if-condition-true
+        else
+          move "N" to w613-if-condition-true
+        end-if
+      end-if
+
+      set w919-if-open to true
+
+      if w613-if-condition-true = "Y" then
+        set w918-if-branch-active to true
+        set w920-if-branch-taken to true
+      else
+        set w918-if-branch-inactive to true
+        set w920-if-branch-not-taken to true
+      end-if
+    end-if
+
+  .s027-process-else-command.
+    *> -------------------------------------------------------------------------
+    *>  Process a $ELSE line - flip to the other side of the open $IF.
+    *> -------------------------------------------------------------------------
+
+    if w919-no-if-open then
+      display "  WARNING: $ELSE found without a matching $IF; ignoring it." upon stderr end-display
+
+    else if w921-if-nesting-depth > zero then
+      continue *> $ELSE belongs to an ignored nested $IF - see s026.
+
+    else if w920-if-branch-taken then
+      set w918-if-branch-inactive to true
+
+    else
+      set w918-if-branch-active to true
+      set w920-if-branch-taken to true
+
+    end-if end-if end-if
+
+  .s028-process-endif-command.
+    *> -------------------------------------------------------------------------
+    *>  Process a $ENDIF line - close the open $IF and resume normal copying.
+    *> -------------------------------------------------------------------------
+
+    if w919-no-if-open then
+      display "  WARNING: $ENDIF found without a matching $IF; ignoring it." upon stderr end-display
+
+    else if w921-if-nesting-depth > zero then
+      *> This closes an ignored nested $IF, not the outer one - see s026.
+      subtract 1 from w921-if-nesting-depth
+
+    else
+      set w919-no-if-open to true
+      set w918-if-branch-active to true
+      set w920-if-branch-not-taken to true
+    end-if end-if
+
+  .s029-process-set-command.
+    *> -------------------------------------------------------------------------
+    *>  Process a $SET name=value line and store it for later reference by
+    *>  $IF and by macro bodies (via the !name marker, like !1 through !20).
+    *> -------------------------------------------------------------------------
+
+    move trim(w621-source-line) to w621-source-line
+    move spaces to w612-set-unstring-area
+    unstring w621-source-line delimited by space or "="
+      into
+        w612-set-not-used
+        w612-set-parm-name
+        w612-set-parm-value
+    end-unstring
+
+    perform s031-store-set-variable
+
+  .s031-store-set-variable.
+    *> -------------------------------------------------------------------------
+    *>  Add a new $SET variable to the table, or update its value if it
+    *>  already exists.
+    *> -------------------------------------------------------------------------
+
+    move zero to w612-set-found-index
+    perform varying w612-set-index from 1 by 1 until w612-set-index > w612-set-count
+      if trim(w612-set-name(w612-set-index)) = trim(w612-set-parm-name) then
+        move w612-set-index to w612-set-found-index
+      end-if
+    end-perform
+
+    if w612-set-found-index > zero then
+      move trim(w612-set-parm-value) to w612-set-value(w612-set-found-index)
+
+    else if w612-set-count < 30 then
+      add 1 to w612-set-count
+      move trim(w612-set-parm-name) to w612-set-name(w612-set-count)
+      move trim(w612-set-parm-value) to w612-set-value(w612-set-count)
+
+    else
+      display "  WARNING: $SET variable table is full; ignoring %", trim(w612-set-parm-name) upon stderr end-display
+
+    end-if end-if
+
+  .s032-lookup-set-variable.
+    *> -------------------------------------------------------------------------
+    *>  Look up w624-set-lookup-name in the $SET variable table.
+    *> -------------------------------------------------------------------------
+
+    set w624-set-lookup-not-found to true
+    move spaces to w624-set-lookup-value
+
+    perform varying w612-set-index from 1 by 1 until w612-set-index > w612-set-count
+      if trim(w612-set-name(w612-set-index)) = trim(w624-set-lookup-name) then
+        set w624-set-lookup-found to true
+        move w612-set-value(w612-set-index) to w624-set-lookup-value
+      end-if
+    end-perform
+
 *> End of Subroutines.
 *> *****************************************************************************
 
