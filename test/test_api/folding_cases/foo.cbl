@@ -11,7 +11,7 @@
 150604 INPUT-OUTPUT SECTION.
 150604**-*-*-*-*-*-*-*-*-*-*-*-*-*
 150604 FILE-CONTROL.
-150604     SELECT FPRINTER ASSIGN to "./printer.dat"
+150604     SELECT FPRINTER ASSIGN TO DYNAMIC WS-PRINTER-FILENAME
 150604     ORGANIZATION LINE SEQUENTIAL
 150604 ACCESS SEQUENTIAL.
 150604**
@@ -20,64 +20,209 @@
 150604 FILE SECTION.
 150604**-*-*-*-*-*-*-*-*-*-*-*-*-*
 150604 FD FPRINTER.
-150604 01 ENREG-PRINTER PIC X(80).
+150604 01 ENREG-PRINTER PIC X(133).
 150604**
 150604 WORKING-STORAGE SECTION.
 150604**-*-*-*-*-*-*-*-*-*-*-*-*-*
+150604 01 WS-PRINTER-FILENAME    PIC X(40)   VALUE "./printer.dat".
+150604 01 WS-OPEN-FILENAME       PIC X(40)   VALUE SPACES.
+150604 01 WS-FILE-STATUS-SW      PIC X       VALUE "N".
+150604     88 WS-FILE-IS-OPEN                VALUE "Y".
+150604 01 WS-SEP-WIDTH           PIC 9(3)    VALUE 80.
+150604 01 WS-SEP-CHAR            PIC X       VALUE "-".
+150604 01 WS-CURRENT-DATE        PIC 9(6)    VALUE ZERO.
+150604 01 WS-CURRENT-TIME        PIC 9(8)    VALUE ZERO.
+150604** Page number, line count and report title are per-job, not global -
+150604** interleaved "K"-mode calls for different PA-JOBNAMEs must each keep
+150604** their own page/line count/title rather than share one running total.
+150604 01 WS-JOB-COUNT           PIC 9(3)    VALUE ZERO.
+150604 01 WS-JOB-ENTRY OCCURS 20 TIMES.
+150604     02 WS-JOB-NAME          PIC X(8)   VALUE SPACES.
+150604     02 WS-JOB-PAGE-NUMBER   PIC 9(3)   VALUE ZERO.
+150604     02 WS-JOB-LINE-COUNT    PIC 9(3)   VALUE ZERO.
+150604     02 WS-JOB-REPORT-TITLE  PIC X(133) VALUE SPACES.
+150604 01 WS-JOB-INDEX           PIC 9(3)    VALUE ZERO.
+150604 01 WS-JOB-FOUND-INDEX     PIC 9(3)    VALUE ZERO.
+150604**
 150604 LINKAGE SECTION.
 150604**-*-*-*-*-*-*-*-*-*-*-*-*-*
 150604 01 RECEIVED-PARAM.
 150604     02 PA-RESET         PIC X       .
-150604     02 PA-BUFFER        PIC X(80)   .
+150604     02 PA-BUFFER        PIC X(133)  .
 150604     02 PA-WHEN          PIC X(6)    .
-150604     02 PA-WHAT          PIC X(5)    .
+150604     02 PA-WHAT          PIC X(6)    .
 150604     02 PA-HOWMANY       PIC 99      .
+150604     02 PA-PAGEWIDTH     PIC 9(3)    .
+150604     02 PA-PAGELENGTH    PIC 9(3)    .
+150604     02 PA-SEPCHAR       PIC X       .
+150604     02 PA-JOBNAME       PIC X(8)    .
 150604 PROCEDURE DIVISION USING RECEIVED-PARAM.
 150604**************************************
 150604 MAIN-PRINTER.
 150604
-150604     IF(PA-RESET = "O")
-150604         OPEN OUTPUT FPRINTER
-150604         if(PA-WHEN = "AFTER")
-150604             if(PA-WHEN = "AFTER")
-150604                 WRITE ENREG-PRINTER
+150604     MOVE SPACES TO ENREG-PRINTER
+150604     PERFORM BUILD-PRINTER-FILENAME
+150604     PERFORM DERIVE-PAGE-FORMAT
+150604     PERFORM FIND-JOB-SLOT
+150604
+150604     EVALUATE TRUE
+150604         WHEN PA-RESET = "C"
+150604             PERFORM CLOSE-PRINTER-FILE
+150604         WHEN PA-RESET = "O"
+150604             IF WS-FILE-IS-OPEN
+150604                 PERFORM CLOSE-PRINTER-FILE
+150604             END-IF
+150604             OPEN OUTPUT FPRINTER
+150604             SET WS-FILE-IS-OPEN TO TRUE
+150604             CLOSE FPRINTER
+150604             MOVE "N" TO WS-FILE-STATUS-SW
+150604         WHEN PA-RESET = "K"
+150604             IF WS-FILE-IS-OPEN
+150604               AND WS-OPEN-FILENAME NOT = WS-PRINTER-FILENAME
+150604                 PERFORM CLOSE-PRINTER-FILE
+150604             END-IF
+150604             IF NOT WS-FILE-IS-OPEN
+150604                 OPEN EXTEND FPRINTER
+150604                 SET WS-FILE-IS-OPEN TO TRUE
+150604                 MOVE WS-PRINTER-FILENAME TO WS-OPEN-FILENAME
+150604             END-IF
+150604             IF PA-WHAT = "HEADER"
+150604                 PERFORM CAPTURE-HEADER-TITLE
+150604                 PERFORM WRITE-REPORT-HEADER
+150604             ELSE
+150604                 PERFORM WRITE-DETAIL-LINE
+150604             END-IF
+150604         WHEN OTHER
+150604             IF WS-FILE-IS-OPEN
+150604                 PERFORM CLOSE-PRINTER-FILE
 150604             END-IF
+150604             OPEN EXTEND FPRINTER
+150604             IF PA-WHAT = "HEADER"
+150604                 PERFORM CAPTURE-HEADER-TITLE
+150604                 PERFORM WRITE-REPORT-HEADER
+150604             ELSE
+150604                 PERFORM WRITE-DETAIL-LINE
+150604             END-IF
+150604             CLOSE FPRINTER
+150604     END-EVALUATE
+150604
+150604     PERFORM RESET-OUTPUT-FIELDS
+150604     EXIT PROGRAM.
+150604**
+150604 BUILD-PRINTER-FILENAME.
+150604     IF PA-JOBNAME = SPACES
+150604         MOVE "./printer.dat" TO WS-PRINTER-FILENAME
+150604     ELSE
+150604         MOVE SPACES TO WS-PRINTER-FILENAME
+150604         STRING "./printer-"    DELIMITED BY SIZE
+150604                PA-JOBNAME      DELIMITED BY SPACE
+150604                ".dat"          DELIMITED BY SIZE
+150604                INTO WS-PRINTER-FILENAME
+150604         END-STRING
+150604     END-IF.
+150604**
+150604 FIND-JOB-SLOT.
+150604     MOVE ZERO TO WS-JOB-FOUND-INDEX
+150604     PERFORM VARYING WS-JOB-INDEX FROM 1 BY 1
+150604         UNTIL WS-JOB-INDEX > WS-JOB-COUNT
+150604         IF WS-JOB-NAME(WS-JOB-INDEX) = PA-JOBNAME
+150604             MOVE WS-JOB-INDEX TO WS-JOB-FOUND-INDEX
 150604         END-IF
+150604     END-PERFORM
+150604     IF WS-JOB-FOUND-INDEX = ZERO
+150604         ADD 1 TO WS-JOB-COUNT
+150604         MOVE WS-JOB-COUNT TO WS-JOB-FOUND-INDEX
+150604         MOVE PA-JOBNAME TO WS-JOB-NAME(WS-JOB-FOUND-INDEX)
+150604         MOVE ZERO TO WS-JOB-PAGE-NUMBER(WS-JOB-FOUND-INDEX)
+150604         MOVE ZERO TO WS-JOB-LINE-COUNT(WS-JOB-FOUND-INDEX)
+150604         MOVE SPACES TO WS-JOB-REPORT-TITLE(WS-JOB-FOUND-INDEX)
+150604     END-IF.
+150604**
+150604 DERIVE-PAGE-FORMAT.
+150604     IF PA-PAGEWIDTH = ZERO OR PA-PAGEWIDTH > 133
+150604         MOVE 80 TO WS-SEP-WIDTH
+150604     ELSE
+150604         MOVE PA-PAGEWIDTH TO WS-SEP-WIDTH
+150604     END-IF
+150604     IF PA-SEPCHAR = SPACE
+150604         MOVE "-" TO WS-SEP-CHAR
 150604     ELSE
-150604         OPEN EXTEND FPRINTER
-150604         IF(PA-WHEN = "AFTER")
-150604             IF(PA-WHAT = "PAGE")
-150604                 MOVE '>------------------------------------------'
-150604-'------------------------------------<' TO ENREG-PRINTER
+150604         MOVE PA-SEPCHAR TO WS-SEP-CHAR
+150604     END-IF.
+150604**
+150604 CLOSE-PRINTER-FILE.
+150604     IF WS-FILE-IS-OPEN
+150604         CLOSE FPRINTER
+150604         MOVE "N" TO WS-FILE-STATUS-SW
+150604     END-IF.
+150604**
+150604 WRITE-DETAIL-LINE.
+150604     IF(PA-WHEN = "AFTER")
+150604         IF(PA-WHAT = "PAGE")
+150604             PERFORM WRITE-PAGE-BREAK
+150604         ELSE
+150604             SUBTRACT 1 FROM PA-HOWMANY
+150604             PERFORM PA-HOWMANY TIMES
+150604                 MOVE SPACES TO ENREG-PRINTER
 150604                 WRITE ENREG-PRINTER
-150604             ELSE
-150604                 SUBTRACT 1 FROM PA-HOWMANY
-150604                 PERFORM PA-HOWMANY TIMES
-150604                     MOVE SPACES TO ENREG-PRINTER
-150604                     WRITE ENREG-PRINTER
-150604                 END-PERFORM
-150604             END-IF
+150604             END-PERFORM
 150604         END-IF
-150604         WRITE ENREG-PRINTER FROM PA-BUFFER
-150604         IF(PA-WHEN = "BEFORE")
-150604            IF(PA-WHAT = "PAGE")
-150604                MOVE '>------------------------------------------'
-150604-'------------------------------------<' TO ENREG-PRINTER
+150604     END-IF
+150604     WRITE ENREG-PRINTER FROM PA-BUFFER
+150604     ADD 1 TO WS-JOB-LINE-COUNT(WS-JOB-FOUND-INDEX)
+150604     IF(PA-WHEN = "BEFORE")
+150604        IF(PA-WHAT = "PAGE")
+150604            PERFORM WRITE-PAGE-BREAK
+150604        ELSE
+150604            SUBTRACT 1 FROM PA-HOWMANY
+150604            PERFORM PA-HOWMANY TIMES
+150604                MOVE SPACES TO ENREG-PRINTER
 150604                WRITE ENREG-PRINTER
-150604            ELSE
-150604                SUBTRACT 1 FROM PA-HOWMANY
-150604                PERFORM PA-HOWMANY TIMES
-150604                    MOVE SPACES TO ENREG-PRINTER
-150604                    WRITE ENREG-PRINTER
-150604                END-PERFORM
-150604            END-IF
-150604         END-IF
+150604            END-PERFORM
+150604        END-IF
+150604     END-IF
+150604     IF PA-PAGELENGTH > ZERO
+150604       AND WS-JOB-LINE-COUNT(WS-JOB-FOUND-INDEX) >= PA-PAGELENGTH
+150604         PERFORM WRITE-REPORT-HEADER
+150604     END-IF.
+150604**
+150604 WRITE-PAGE-BREAK.
+150604     MOVE SPACES TO ENREG-PRINTER
+150604     INSPECT ENREG-PRINTER(1:WS-SEP-WIDTH)
+150604         REPLACING ALL SPACE BY WS-SEP-CHAR
+150604     MOVE ">" TO ENREG-PRINTER(1:1)
+150604     MOVE "<" TO ENREG-PRINTER(WS-SEP-WIDTH:1)
+150604     WRITE ENREG-PRINTER.
+150604**
+150604 CAPTURE-HEADER-TITLE.
+150604     IF PA-BUFFER NOT = SPACES
+150604         MOVE PA-BUFFER TO WS-JOB-REPORT-TITLE(WS-JOB-FOUND-INDEX)
+150604     END-IF.
+150604**
+150604 WRITE-REPORT-HEADER.
+150604     ADD 1 TO WS-JOB-PAGE-NUMBER(WS-JOB-FOUND-INDEX)
+150604     ACCEPT WS-CURRENT-DATE FROM DATE
+150604     ACCEPT WS-CURRENT-TIME FROM TIME
+150604     MOVE SPACES TO ENREG-PRINTER
+150604     MOVE WS-JOB-REPORT-TITLE(WS-JOB-FOUND-INDEX)
+150604         TO ENREG-PRINTER(1:40)
+150604     MOVE "RUN" TO ENREG-PRINTER(45:3)
+150604     MOVE WS-CURRENT-DATE TO ENREG-PRINTER(49:6)
+150604     MOVE "TIME" TO ENREG-PRINTER(56:4)
+150604     MOVE WS-CURRENT-TIME TO ENREG-PRINTER(61:8)
+150604     MOVE "PAGE" TO ENREG-PRINTER(70:4)
+150604     MOVE WS-JOB-PAGE-NUMBER(WS-JOB-FOUND-INDEX)
+150604         TO ENREG-PRINTER(75:3)
+150604     WRITE ENREG-PRINTER
+150604     PERFORM WRITE-PAGE-BREAK
+150604     MOVE ZERO TO WS-JOB-LINE-COUNT(WS-JOB-FOUND-INDEX).
+150604**
+150604 RESET-OUTPUT-FIELDS.
+150604     IF NOT(PA-RESET = "K")
+150604         MOVE "N"        TO PA-RESET
 150604     END-IF
-150604     CLOSE FPRINTER
-150604     MOVE "N"        TO PA-RESET
 150604     MOVE SPACES     TO PA-BUFFER
 150604     MOVE "AFTER"    TO PA-WHEN
 150604     MOVE "LINES"    TO PA-WHAT
-150604     MOVE 1          TO PA-HOWMANY
-150604     EXIT PROGRAM.
+150604     MOVE 1          TO PA-HOWMANY.
 150604 END PROGRAM VIRTUAL-PRINTER.
