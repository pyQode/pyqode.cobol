@@ -90,6 +90,7 @@
 
  DATA DIVISION.
  WORKING-STORAGE SECTION.
+ 01 WS-LAST-ERROR                      EXTERNAL BINARY-INT.
 
  LINKAGE SECTION.
  01 LNK-ARG-0                          PIC X ANY LENGTH.
@@ -105,6 +106,9 @@
          RETURNING LNK-RET
     END-CALL
 
+*>  stash the real connect status for J-GETLASTERROR
+    MOVE LNK-RET TO WS-LAST-ERROR
+
     GOBACK
 
     .
@@ -8466,3 +8470,288 @@
  MAIN-J-SLEEP-EX.
     EXIT.
  END FUNCTION J-SLEEP.
+
+
+*>------------------------------------------------------------------------------
+*> int  j_table( int arg0, int arg1)
+*> { return( japi_table(arg0, arg1));  }
+*>------------------------------------------------------------------------------
+ IDENTIFICATION DIVISION.
+ FUNCTION-ID. J-TABLE.
+ AUTHOR.      Laszlo Erdos.
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ LINKAGE SECTION.
+ 01 LNK-ARG-0                          BINARY-INT.
+ 01 LNK-ARG-1                          BINARY-INT.
+ 01 LNK-RET                            BINARY-INT.
+
+ PROCEDURE DIVISION USING BY VALUE     LNK-ARG-0
+                          BY VALUE     LNK-ARG-1
+                    RETURNING          LNK-RET.
+
+ MAIN-J-TABLE SECTION.
+
+    CALL STATIC "japi_table"
+         USING BY VALUE LNK-ARG-0
+               BY VALUE LNK-ARG-1
+         RETURNING LNK-RET
+    END-CALL
+
+    GOBACK
+
+    .
+ MAIN-J-TABLE-EX.
+    EXIT.
+ END FUNCTION J-TABLE.
+
+
+*>------------------------------------------------------------------------------
+*> void j_gettablecell( int arg0, int arg1, int arg2, char* arg3)
+*> { japi_gettablecell(arg0, arg1, arg2, arg3);  }
+*>------------------------------------------------------------------------------
+ IDENTIFICATION DIVISION.
+ FUNCTION-ID. J-GETTABLECELL.
+ AUTHOR.      Laszlo Erdos.
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-IND                             BINARY-INT.
+
+ LINKAGE SECTION.
+ 01 LNK-ARG-0                          BINARY-INT.
+ 01 LNK-ARG-1                          BINARY-INT.
+ 01 LNK-ARG-2                          BINARY-INT.
+ 01 LNK-ARG-3                          PIC X ANY LENGTH.
+ 01 LNK-RET                            BINARY-INT.
+
+ PROCEDURE DIVISION USING BY VALUE     LNK-ARG-0
+                          BY VALUE     LNK-ARG-1
+                          BY VALUE     LNK-ARG-2
+                          BY REFERENCE LNK-ARG-3
+                    RETURNING          LNK-RET.
+
+ MAIN-J-GETTABLECELL SECTION.
+
+*>  init output text field
+    MOVE ALL X"00" TO LNK-ARG-3
+
+    CALL STATIC "japi_gettablecell"
+         USING BY VALUE     LNK-ARG-0
+               BY VALUE     LNK-ARG-1
+               BY VALUE     LNK-ARG-2
+               BY REFERENCE LNK-ARG-3
+         RETURNING OMITTED
+    END-CALL
+
+    MOVE ZEROES TO LNK-RET
+
+*>  replace all chars with spaces after EOL
+    PERFORM VARYING WS-IND FROM 1 BY 1
+      UNTIL WS-IND > LENGTH(LNK-ARG-3)
+       IF LNK-ARG-3(WS-IND:1) = X"00"
+       THEN
+          MOVE SPACES TO LNK-ARG-3(WS-IND:)
+          EXIT PERFORM
+       END-IF
+    END-PERFORM
+
+    GOBACK
+
+    .
+ MAIN-J-GETTABLECELL-EX.
+    EXIT.
+ END FUNCTION J-GETTABLECELL.
+
+
+*>------------------------------------------------------------------------------
+*> void j_settablecell( int arg0, int arg1, int arg2, char* arg3)
+*> { japi_settablecell(arg0, arg1, arg2, arg3);  }
+*>------------------------------------------------------------------------------
+ IDENTIFICATION DIVISION.
+ FUNCTION-ID. J-SETTABLECELL.
+ AUTHOR.      Laszlo Erdos.
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ LINKAGE SECTION.
+ 01 LNK-ARG-0                          BINARY-INT.
+ 01 LNK-ARG-1                          BINARY-INT.
+ 01 LNK-ARG-2                          BINARY-INT.
+ 01 LNK-ARG-3                          PIC X ANY LENGTH.
+ 01 LNK-RET                            BINARY-INT.
+
+ PROCEDURE DIVISION USING BY VALUE     LNK-ARG-0
+                          BY VALUE     LNK-ARG-1
+                          BY VALUE     LNK-ARG-2
+                          BY REFERENCE LNK-ARG-3
+                    RETURNING          LNK-RET.
+
+ MAIN-J-SETTABLECELL SECTION.
+
+    CALL STATIC "japi_settablecell"
+         USING BY VALUE   LNK-ARG-0
+               BY VALUE   LNK-ARG-1
+               BY VALUE   LNK-ARG-2
+               BY CONTENT CONCATENATE(TRIM(LNK-ARG-3), X"00")
+         RETURNING OMITTED
+    END-CALL
+
+    MOVE ZEROES TO LNK-RET
+
+    GOBACK
+
+    .
+ MAIN-J-SETTABLECELL-EX.
+    EXIT.
+ END FUNCTION J-SETTABLECELL.
+
+
+*>------------------------------------------------------------------------------
+*> int  j_getlasterror( void)
+*> { return( ws_last_error);  }
+*>------------------------------------------------------------------------------
+ IDENTIFICATION DIVISION.
+ FUNCTION-ID. J-GETLASTERROR.
+ AUTHOR.      Laszlo Erdos.
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-LAST-ERROR                      EXTERNAL BINARY-INT.
+
+ LINKAGE SECTION.
+ 01 LNK-RET                            BINARY-INT.
+
+ PROCEDURE DIVISION
+                    RETURNING          LNK-RET.
+
+ MAIN-J-GETLASTERROR SECTION.
+
+    MOVE WS-LAST-ERROR TO LNK-RET
+
+    GOBACK
+
+    .
+ MAIN-J-GETLASTERROR-EX.
+    EXIT.
+ END FUNCTION J-GETLASTERROR.
+
+
+*>------------------------------------------------------------------------------
+*> int  j_confirmync( int arg0, char* arg1, char* arg2)
+*> { return( japi_choicebox3(arg0, arg1, arg2, "Yes", "No", "Cancel"));  }
+*>------------------------------------------------------------------------------
+ IDENTIFICATION DIVISION.
+ FUNCTION-ID. J-CONFIRMYNC.
+ AUTHOR.      Laszlo Erdos.
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-BUTTON-YES                      PIC X(6)  VALUE "Yes".
+ 01 WS-BUTTON-NO                       PIC X(6)  VALUE "No".
+ 01 WS-BUTTON-CANCEL                   PIC X(6)  VALUE "Cancel".
+
+ LINKAGE SECTION.
+ 01 LNK-ARG-0                          BINARY-INT.
+ 01 LNK-ARG-1                          PIC X ANY LENGTH.
+ 01 LNK-ARG-2                          PIC X ANY LENGTH.
+*>  clicked button, returned by japi_choicebox3
+ 01 LNK-RET                            BINARY-INT.
+    88 LNK-RET-YES                     VALUE 1.
+    88 LNK-RET-NO                      VALUE 2.
+    88 LNK-RET-CANCEL                  VALUE 3.
+
+ PROCEDURE DIVISION USING BY VALUE     LNK-ARG-0
+                          BY REFERENCE LNK-ARG-1
+                          BY REFERENCE LNK-ARG-2
+                    RETURNING          LNK-RET.
+
+ MAIN-J-CONFIRMYNC SECTION.
+
+    CALL STATIC "japi_choicebox3"
+         USING BY VALUE   LNK-ARG-0
+               BY CONTENT CONCATENATE(TRIM(LNK-ARG-1), X"00")
+               BY CONTENT CONCATENATE(TRIM(LNK-ARG-2), X"00")
+               BY CONTENT CONCATENATE(TRIM(WS-BUTTON-YES), X"00")
+               BY CONTENT CONCATENATE(TRIM(WS-BUTTON-NO), X"00")
+               BY CONTENT CONCATENATE(TRIM(WS-BUTTON-CANCEL), X"00")
+         RETURNING LNK-RET
+    END-CALL
+
+    GOBACK
+
+    .
+ MAIN-J-CONFIRMYNC-EX.
+    EXIT.
+ END FUNCTION J-CONFIRMYNC.
+
+
+*>------------------------------------------------------------------------------
+*> void j_setinputmask( int arg0, char* arg1)
+*> { japi_setinputmask(arg0, arg1);  }
+*>------------------------------------------------------------------------------
+ IDENTIFICATION DIVISION.
+ FUNCTION-ID. J-SETINPUTMASK.
+ AUTHOR.      Laszlo Erdos.
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ LINKAGE SECTION.
+ 01 LNK-ARG-0                          BINARY-INT.
+ 01 LNK-ARG-1                          PIC X ANY LENGTH.
+ 01 LNK-RET                            BINARY-INT.
+
+ PROCEDURE DIVISION USING BY VALUE     LNK-ARG-0
+                          BY REFERENCE LNK-ARG-1
+                    RETURNING          LNK-RET.
+
+ MAIN-J-SETINPUTMASK SECTION.
+
+    CALL STATIC "japi_setinputmask"
+         USING BY VALUE   LNK-ARG-0
+               BY CONTENT CONCATENATE(TRIM(LNK-ARG-1), X"00")
+         RETURNING OMITTED
+    END-CALL
+
+    MOVE ZEROES TO LNK-RET
+
+    GOBACK
+
+    .
+ MAIN-J-SETINPUTMASK-EX.
+    EXIT.
+ END FUNCTION J-SETINPUTMASK.
