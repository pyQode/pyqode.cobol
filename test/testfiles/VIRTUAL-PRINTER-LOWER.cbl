@@ -11,7 +11,7 @@
        input-output section.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        file-control.
-           select fprinter assign to "./printer.dat"
+           select fprinter assign to dynamic ws-printer-filename
            organization line sequential
        access sequential.
       **
@@ -20,58 +20,208 @@
        file section.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        fd fprinter.
-       01 enreg-printer pic x(80).
+       01 enreg-printer pic x(133).
       **
        working-storage section.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 ws-printer-filename    pic x(40)   value "./printer.dat".
+       01 ws-open-filename       pic x(40)   value spaces.
+       01 ws-file-status-sw      pic x       value "n".
+           88 ws-file-is-open                value "y".
+       01 ws-sep-width           pic 9(3)    value 80.
+       01 ws-sep-char            pic x       value "-".
+       01 ws-current-date        pic 9(6)    value zero.
+       01 ws-current-time        pic 9(8)    value zero.
+      ** Page number, line count and report title are per-job, not global -
+      ** interleaved "k"-mode calls for different pa-jobnames must each keep
+      ** their own page/line count/title rather than share one running total.
+       01 ws-job-count           pic 9(3)    value zero.
+       01 ws-job-entry occurs 20 times.
+           02 ws-job-name          pic x(8)   value spaces.
+           02 ws-job-page-number   pic 9(3)   value zero.
+           02 ws-job-line-count    pic 9(3)   value zero.
+           02 ws-job-report-title  pic x(133) value spaces.
+       01 ws-job-index           pic 9(3)    value zero.
+       01 ws-job-found-index     pic 9(3)    value zero.
+      **
        linkage section.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        01 received-param.
            02 pa-reset         pic x       .
-           02 pa-buffer        pic x(80)   .
+           02 pa-buffer        pic x(133)  .
            02 pa-when          pic x(6)    .
-           02 pa-what          pic x(5)    .
+           02 pa-what          pic x(6)    .
            02 pa-howmany       pic 99      .
+           02 pa-pagewidth     pic 9(3)    .
+           02 pa-pagelength    pic 9(3)    .
+           02 pa-sepchar       pic x       .
+           02 pa-jobname       pic x(8)    .
        procedure division using received-param.
       **************************************
        main-printer.
-           if(pa-reset = "o")
-               open output fprinter
+           move spaces to enreg-printer
+           perform build-printer-filename
+           perform derive-page-format
+           perform find-job-slot
+
+           evaluate true
+               when pa-reset = "c"
+                   perform close-printer-file
+               when pa-reset = "o"
+                   if ws-file-is-open
+                       perform close-printer-file
+                   end-if
+                   open output fprinter
+                   set ws-file-is-open to true
+                   close fprinter
+                   move "n" to ws-file-status-sw
+               when pa-reset = "k"
+                   if ws-file-is-open
+                     and ws-open-filename not = ws-printer-filename
+                       perform close-printer-file
+                   end-if
+                   if not ws-file-is-open
+                       open extend fprinter
+                       set ws-file-is-open to true
+                       move ws-printer-filename to ws-open-filename
+                   end-if
+                   if pa-what = "header"
+                       perform capture-header-title
+                       perform write-report-header
+                   else
+                       perform write-detail-line
+                   end-if
+               when other
+                   if ws-file-is-open
+                       perform close-printer-file
+                   end-if
+                   open extend fprinter
+                   if pa-what = "header"
+                       perform capture-header-title
+                       perform write-report-header
+                   else
+                       perform write-detail-line
+                   end-if
+                   close fprinter
+           end-evaluate
+
+           perform reset-output-fields
+           exit program.
+      **
+       build-printer-filename.
+           if pa-jobname = spaces
+               move "./printer.dat" to ws-printer-filename
+           else
+               move spaces to ws-printer-filename
+               string "./printer-"    delimited by size
+                      pa-jobname      delimited by space
+                      ".dat"          delimited by size
+                      into ws-printer-filename
+               end-string
+           end-if.
+      **
+       find-job-slot.
+           move zero to ws-job-found-index
+           perform varying ws-job-index from 1 by 1
+               until ws-job-index > ws-job-count
+               if ws-job-name(ws-job-index) = pa-jobname
+                   move ws-job-index to ws-job-found-index
+               end-if
+           end-perform
+           if ws-job-found-index = zero
+               add 1 to ws-job-count
+               move ws-job-count to ws-job-found-index
+               move pa-jobname to ws-job-name(ws-job-found-index)
+               move zero to ws-job-page-number(ws-job-found-index)
+               move zero to ws-job-line-count(ws-job-found-index)
+               move spaces to ws-job-report-title(ws-job-found-index)
+           end-if.
+      **
+       derive-page-format.
+           if pa-pagewidth = zero or pa-pagewidth > 133
+               move 80 to ws-sep-width
+           else
+               move pa-pagewidth to ws-sep-width
+           end-if
+           if pa-sepchar = space
+               move "-" to ws-sep-char
            else
-               open extend fprinter
-               if(pa-when = "after")
-                   if(pa-what = "page")
-                       move '>------------------------------------------'
-      -'------------------------------------<' to enreg-printer
+               move pa-sepchar to ws-sep-char
+           end-if.
+      **
+       close-printer-file.
+           if ws-file-is-open
+               close fprinter
+               move "n" to ws-file-status-sw
+           end-if.
+      **
+       write-detail-line.
+           if(pa-when = "after")
+               if(pa-what = "page")
+                   perform write-page-break
+               else
+                   subtract 1 from pa-howmany
+                   perform pa-howmany times
+                       move spaces to enreg-printer
                        write enreg-printer
-                   else
-                       subtract 1 from pa-howmany
-                       perform pa-howmany times
-                           move spaces to enreg-printer
-                           write enreg-printer
-                       end-perform
-                    end-if
+                   end-perform
                 end-if
-                write enreg-printer from pa-buffer
-                if(pa-when = "before")
-                   if(pa-what = "page")
-                       move '>------------------------------------------'
-      -'------------------------------------<' to enreg-printer
+            end-if
+            write enreg-printer from pa-buffer
+            add 1 to ws-job-line-count(ws-job-found-index)
+            if(pa-when = "before")
+               if(pa-what = "page")
+                   perform write-page-break
+               else
+                   subtract 1 from pa-howmany
+                   perform pa-howmany times
+                       move spaces to enreg-printer
                        write enreg-printer
-                   else
-                       subtract 1 from pa-howmany
-                       perform pa-howmany times
-                           move spaces to enreg-printer
-                           write enreg-printer
-                       end-perform
-                   end-if
+                   end-perform
                end-if
            end-if
-           close fprinter
-           move "n"        to pa-reset
+           if pa-pagelength > zero
+             and ws-job-line-count(ws-job-found-index) >= pa-pagelength
+               perform write-report-header
+           end-if.
+      **
+       write-page-break.
+           move spaces to enreg-printer
+           inspect enreg-printer(1:ws-sep-width)
+               replacing all space by ws-sep-char
+           move ">" to enreg-printer(1:1)
+           move "<" to enreg-printer(ws-sep-width:1)
+           write enreg-printer.
+      **
+       capture-header-title.
+           if pa-buffer not = spaces
+               move pa-buffer to ws-job-report-title(ws-job-found-index)
+           end-if.
+      **
+       write-report-header.
+           add 1 to ws-job-page-number(ws-job-found-index)
+           accept ws-current-date from date
+           accept ws-current-time from time
+           move spaces to enreg-printer
+           move ws-job-report-title(ws-job-found-index)
+               to enreg-printer(1:40)
+           move "run" to enreg-printer(45:3)
+           move ws-current-date to enreg-printer(49:6)
+           move "time" to enreg-printer(56:4)
+           move ws-current-time to enreg-printer(61:8)
+           move "page" to enreg-printer(70:4)
+           move ws-job-page-number(ws-job-found-index)
+               to enreg-printer(75:3)
+           write enreg-printer
+           perform write-page-break
+           move zero to ws-job-line-count(ws-job-found-index).
+      **
+       reset-output-fields.
+           if not(pa-reset = "k")
+               move "n"        to pa-reset
+           end-if
            move spaces     to pa-buffer
            move "after"    to pa-when
            move "lines"    to pa-what
-           move 1          to pa-howmany
-           exit program.
+           move 1          to pa-howmany.
        end program virtual-printer.
